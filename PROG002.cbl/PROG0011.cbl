@@ -0,0 +1,242 @@
+        IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0011.
+       AUTHOR.                    RENZO-ALVAREZ.
+       INSTALLATION.              CAPACITACION RENZO.
+       DATE-WRITTEN.              08/08/2026.
+       DATE-COMPILED.
+       SECURITY.                  NO CONFIDENCIAL.
+      *----------------------------------------------------------------*
+      *OBJETIVO: AUDITAR EL MAESTRO DE EMPLEADOS CONTRA LAS MISMAS     *
+      *          REGLAS DE RANGO DE SALARIO Y DE DEPARTAMENTO QUE      *
+      *          PROG0012 APLICA SOBRE LA TRANSACCION DE MANTENI-      *
+      *          MIENTO. ES UN REPORTE DE CONTROL INDEPENDIENTE, NO    *
+      *          UN PASO PREVIO AL REPORTE DE PROG0010: LOS REGISTROS  *
+      *          QUE PASAN LAS VALIDACIONES SE ESCRIBEN EN EMPVALID Y  *
+      *          LOS QUE NO, CON EL MOTIVO DEL RECHAZO, EN EL REPORTE  *
+      *          DE EXCEPCIONES -- AMBOS COMO SALIDA DE CONSULTA, SIN  *
+      *          QUE NINGUN OTRO PROGRAMA DEL LOTE LOS VUELVA A LEER.  *
+      *----------------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                                    *
+      * FECHA       AUTOR   DESCRIPCION                                *
+      * ----------  ------  ----------------------------------------- *
+      * 08/08/2026  RAA     VERSION ORIGINAL.                          *
+      * 08/08/2026  RAA     EMPLEADOS PASA A SER INDEXADO POR          *
+      *                     WS-NUMERO-EMP, IGUAL QUE EN PROG0010.      *
+      * 08/08/2026  RAA     EL REGISTRO CRECE A 58 POSICIONES POR LA   *
+      *                     FECHA DE ALTA AGREGADA EN REGEMPFD/WS.     *
+      * 08/08/2026  RAA     CORRECCION DE REVISION: WS-EXC-REG SE      *
+      *                     AMPLIA A 58 POSICIONES PARA CAPTURAR EL    *
+      *                     REGISTRO COMPLETO DE EMPLEADOS RECHAZADO,  *
+      *                     NO SOLO LOS PRIMEROS 30 BYTES.             *
+      * 08/08/2026  RAA     CORRECCION DE REVISION: SE ACLARA EL       *
+      *                     OBJETIVO DEL PROGRAMA -- AUDITA EL MAESTRO *
+      *                     YA CARGADO, NO UN ARCHIVO DE ENTRADA QUE   *
+      *                     ALIMENTE A PROG0010. LA PROTECCION REAL    *
+      *                     DEL MAESTRO ES LA QUE YA APLICA PROG0012   *
+      *                     SOBRE LA TRANSACCION DE MANTENIMIENTO.     *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-NUMERO-EMP
+               FILE STATUS IS WS-FS-EMPLEADOS.
+           SELECT EMPVALID  ASSIGN TO UT-S-EMPVALID.
+           SELECT EXCEPRPT  ASSIGN TO UT-S-EXCEPRPT.
+
+       DATA DIVISION.
+       FILE SECTION .
+       FD  EMPLEADOS
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EMPLEADOS.
+       01  REG-EMPLEADOS          PIC X(58).
+           COPY REGEMPFD.
+
+       FD  EMPVALID
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EMPVALID.
+       01  REG-EMPVALID           PIC X(58).
+
+       FD  EXCEPRPT
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 107 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EXCEPRPT.
+       01  REG-EXCEPRPT           PIC X(107).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-REG-EMPLEADOS.
+              COPY REGEMPWS.
+           05 WS-LEIDOS-EMP       PIC 9(05)    VALUE ZEROS.
+           05 WS-VALIDOS          PIC 9(05)    VALUE ZEROS.
+           05 WS-RECHAZADOS       PIC 9(05)    VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05 WS-SW-FIN-ARCHIVO   PIC X(01)    VALUE "N".
+              88 WS-FIN-ARCHIVO                VALUE "S".
+           05 WS-SW-REG-VALIDO    PIC X(01)    VALUE "S".
+              88 WS-ES-VALIDO                  VALUE "S".
+
+       01  WS-ARCHIVOS-STATUS.
+           05 WS-FS-EMPLEADOS     PIC X(02)    VALUE "00".
+              88 WS-FS-EMP-OK                  VALUE "00".
+
+      *    LIMITES DE SALARIO Y TABLA DE DEPARTAMENTOS VALIDOS,        *
+      *    COMPARTIDOS CON PROG0012 A TRAVES DE VALIDEMP.             *
+           COPY VALIDEMP.
+
+       01  WS-INDICES.
+           05 WS-IND-DEPTO        PIC 9(02)    COMP VALUE ZEROS.
+
+       01  WS-MOTIVO-RECHAZO      PIC X(40)    VALUE SPACES.
+
+       01  WS-REPORTE-EXCEPCION.
+           05 FILLER              PIC X(01)    VALUE SPACES.
+           05 WS-EXC-NUMERO       PIC 9(05).
+           05 FILLER              PIC X(02)    VALUE SPACES.
+           05 WS-EXC-MOTIVO       PIC X(40).
+           05 FILLER              PIC X(01)    VALUE SPACES.
+           05 WS-EXC-REG          PIC X(58).
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESO THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 3000-TERMINO THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT  EMPLEADOS.
+           IF NOT WS-FS-EMP-OK
+               DISPLAY "PROG0011 - ERROR ABRIENDO EMPLEADOS, STATUS "
+                       WS-FS-EMPLEADOS
+               SET WS-FIN-ARCHIVO TO TRUE
+           END-IF.
+           OPEN OUTPUT EMPVALID.
+           OPEN OUTPUT EXCEPRPT.
+           IF NOT WS-FIN-ARCHIVO
+               PERFORM 8000-LEER-EMPLEADO THRU 8000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESO : VALIDA EL REGISTRO LEIDO Y LO ENRUTA AL ARCHIVO *
+      *                DE VALIDOS O AL REPORTE DE EXCEPCIONES.        *
+      *----------------------------------------------------------------*
+       2000-PROCESO.
+           PERFORM 2100-VALIDA-REGISTRO THRU 2100-EXIT.
+           IF WS-ES-VALIDO
+               MOVE REG-EMPLEADOS TO REG-EMPVALID
+               WRITE REG-EMPVALID
+               ADD 1              TO WS-VALIDOS
+           ELSE
+               MOVE WS-NUMERO-EMP TO WS-EXC-NUMERO
+               MOVE WS-MOTIVO-RECHAZO
+                                  TO WS-EXC-MOTIVO
+               MOVE REG-EMPLEADOS TO WS-EXC-REG
+               MOVE WS-REPORTE-EXCEPCION
+                                  TO REG-EXCEPRPT
+               WRITE REG-EXCEPRPT
+               ADD 1              TO WS-RECHAZADOS
+           END-IF.
+           PERFORM 8000-LEER-EMPLEADO THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-VALIDA-REGISTRO : APLICA LAS REGLAS DE VALIDACION SOBRE   *
+      *                        EL REGISTRO ACTUAL DE EMPLEADOS.       *
+      *----------------------------------------------------------------*
+       2100-VALIDA-REGISTRO.
+           MOVE "S"                TO WS-SW-REG-VALIDO.
+           MOVE SPACES              TO WS-MOTIVO-RECHAZO.
+
+           IF REG-NUMERO-EMP NOT NUMERIC
+               OR REG-NUMERO-EMP = ZERO
+               MOVE "N"             TO WS-SW-REG-VALIDO
+               MOVE "NUMERO DE EMPLEADO INVALIDO O EN CERO"
+                                    TO WS-MOTIVO-RECHAZO
+           END-IF.
+
+           IF WS-ES-VALIDO
+               AND (REG-SALARIO-EMP NOT NUMERIC
+                   OR WS-SALARIO-EMP < WS-SALARIO-MINIMO
+                   OR WS-SALARIO-EMP > WS-SALARIO-MAXIMO)
+               MOVE "N"             TO WS-SW-REG-VALIDO
+               MOVE "SALARIO FUERA DE RANGO PLAUSIBLE"
+                                    TO WS-MOTIVO-RECHAZO
+           END-IF.
+
+           IF WS-ES-VALIDO
+               PERFORM 2150-VALIDA-DEPTO THRU 2150-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2150-VALIDA-DEPTO : BUSCA WS-DEPTO-EMP EN LA TABLA DE          *
+      *                     DEPARTAMENTOS VALIDOS.                   *
+      *----------------------------------------------------------------*
+       2150-VALIDA-DEPTO.
+           MOVE "N"                 TO WS-SW-REG-VALIDO.
+           PERFORM 2160-BUSCA-DEPTO THRU 2160-EXIT
+               VARYING WS-IND-DEPTO FROM 1 BY 1
+               UNTIL WS-IND-DEPTO > 10
+                  OR WS-ES-VALIDO.
+           IF NOT WS-ES-VALIDO
+               MOVE "DEPARTAMENTO NO EXISTE EN LA TABLA VALIDA"
+                                    TO WS-MOTIVO-RECHAZO
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+       2160-BUSCA-DEPTO.
+           IF WS-DEPTO-VALIDO (WS-IND-DEPTO) = REG-DEPTO-EMP
+               MOVE "S"             TO WS-SW-REG-VALIDO
+           END-IF.
+       2160-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINO : IMPRIME CONTADORES DE CONTROL Y CIERRA ARCHIVOS.*
+      *----------------------------------------------------------------*
+       3000-TERMINO.
+           CLOSE EMPLEADOS.
+           CLOSE EMPVALID.
+           CLOSE EXCEPRPT.
+           DISPLAY "PROG0011 - LEIDOS    : " WS-LEIDOS-EMP.
+           DISPLAY "PROG0011 - VALIDOS   : " WS-VALIDOS.
+           DISPLAY "PROG0011 - RECHAZADOS: " WS-RECHAZADOS.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-LEER-EMPLEADO : LEE LA SIGUIENTE TRANSACCION DE EMPLEADOS.*
+      *----------------------------------------------------------------*
+       8000-LEER-EMPLEADO.
+           READ EMPLEADOS
+               AT END
+                   SET WS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   MOVE REG-NUMERO-EMP  TO WS-NUMERO-EMP
+                   MOVE REG-SALARIO-EMP TO WS-SALARIO-EMP
+                   MOVE REG-DEPTO-EMP   TO WS-DEPTO-EMP
+                   MOVE REG-PUESTO-EMP  TO WS-PUESTO-EMP
+                   ADD 1                TO WS-LEIDOS-EMP
+           END-READ.
+       8000-EXIT.
+           EXIT.
