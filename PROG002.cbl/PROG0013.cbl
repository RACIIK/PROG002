@@ -0,0 +1,254 @@
+        IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0013.
+       AUTHOR.                    RENZO-ALVAREZ.
+       INSTALLATION.              CAPACITACION RENZO.
+       DATE-WRITTEN.              08/08/2026.
+       DATE-COMPILED.
+       SECURITY.                  NO CONFIDENCIAL.
+      *----------------------------------------------------------------*
+      *OBJETIVO: RESUMIR LA CANTIDAD DE EMPLEADOS Y EL TOTAL DE        *
+      *          SALARIOS CRUZADOS POR DEPARTAMENTO Y PUESTO, A       *
+      *          PARTIR DEL MAESTRO DE EMPLEADOS.                     *
+      *----------------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                                    *
+      * FECHA       AUTOR   DESCRIPCION                                *
+      * ----------  ------  ----------------------------------------- *
+      * 08/08/2026  RAA     VERSION ORIGINAL.                          *
+      * 08/08/2026  RAA     EL REGISTRO CRECE A 58 POSICIONES POR LA   *
+      *                     FECHA DE ALTA AGREGADA EN REGEMPFD/WS.     *
+      * 08/08/2026  RAA     CORRECCION DE REVISION: REG-RESUMEN SE     *
+      *                     AMPLIA A 51 POSICIONES, YA QUE EL TITULO   *
+      *                     DEL REPORTE OCUPABA 51 Y SE TRUNCABA.      *
+      * 08/08/2026  RAA     SE AGREGA UNA VALIDACION DE CUPO A LA      *
+      *                     TABLA DE RESUMEN PARA NO INDEXAR MAS ALLA  *
+      *                     DE LAS 100 ENTRADAS DECLARADAS.           *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-NUMERO-EMP
+               FILE STATUS IS WS-FS-EMPLEADOS.
+           SELECT RESUMEN   ASSIGN TO UT-S-RESUMEN.
+
+       DATA DIVISION.
+       FILE SECTION .
+       FD  EMPLEADOS
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EMPLEADOS.
+       01  REG-EMPLEADOS          PIC X(58).
+           COPY REGEMPFD.
+
+       FD  RESUMEN
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 51 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-RESUMEN.
+       01  REG-RESUMEN            PIC X(51).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-REG-EMPLEADOS.
+              COPY REGEMPWS.
+           05 WS-LEIDOS-EMP        PIC 9(05)    VALUE ZEROS.
+           05 WS-TOTAL-CANTIDAD    PIC 9(05)    VALUE ZEROS.
+           05 WS-TOTAL-SALARIOS    PIC 9(09)V99 VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05 WS-SW-FIN-ARCHIVO    PIC X(01)    VALUE "N".
+              88 WS-FIN-ARCHIVO                 VALUE "S".
+
+       01  WS-ARCHIVOS-STATUS.
+           05 WS-FS-EMPLEADOS      PIC X(02)    VALUE "00".
+              88 WS-FS-EMP-OK                   VALUE "00".
+
+      *    TABLA EN MEMORIA DONDE SE ACUMULA CADA COMBINACION         *
+      *    DEPARTAMENTO / PUESTO ENCONTRADA EN EL MAESTRO.           *
+       01  WS-NUM-COMBINACIONES    PIC 9(03)    COMP VALUE ZEROS.
+       01  WS-IND-RESUMEN          PIC 9(03)    COMP VALUE ZEROS.
+       01  WS-SW-ENCONTRADO        PIC X(01)    VALUE "N".
+           88 WS-COMBINACION-ENCONTRADA          VALUE "S".
+       01  WS-SW-TABLA-RESUMEN-LLENA
+                                   PIC X(01)    VALUE "N".
+           88 WS-TABLA-RESUMEN-LLENA             VALUE "S".
+
+       01  WS-TABLA-RESUMEN.
+           05 WS-RESUMEN-ENTRADA  OCCURS 100 TIMES
+                                  INDEXED BY WS-IDX-RES.
+              10 WS-RES-DEPTO     PIC 9(03).
+              10 WS-RES-PUESTO    PIC 9(02).
+              10 WS-RES-CANTIDAD  PIC 9(05).
+              10 WS-RES-SALARIO   PIC 9(09)V99.
+
+       01  WS-TITULO-RESUMEN.
+           05  FILLER             PIC X(14)    VALUE SPACES.
+           05  FILLER             PIC X(37)
+               VALUE "RESUMEN DE EMPLEADOS POR DEPTO/PUESTO".
+
+       01  WS-ENCAB-RESUMEN.
+           05  FILLER             PIC X(01)    VALUE SPACES.
+           05  FILLER             PIC X(08)    VALUE "DEPTO ".
+           05  FILLER             PIC X(08)    VALUE "PUESTO ".
+           05  FILLER             PIC X(12)    VALUE "EMPLEADOS ".
+           05  FILLER             PIC X(15)    VALUE "TOTAL SALARIOS".
+
+       01  WS-DETALLE-RESUMEN.
+           05  FILLER             PIC X(01)    VALUE SPACES.
+           05  WS-DET-DEPTO       PIC ZZ9.
+           05  FILLER             PIC X(05)    VALUE SPACES.
+           05  WS-DET-PUESTO      PIC Z9.
+           05  FILLER             PIC X(06)    VALUE SPACES.
+           05  WS-DET-CANTIDAD    PIC ZZZZ9.
+           05  FILLER             PIC X(04)    VALUE SPACES.
+           05  WS-DET-SALARIO     PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-DETALLE-TOTALES.
+           05  FILLER             PIC X(01)    VALUE SPACES.
+           05  FILLER             PIC X(22)
+                                  VALUE "TOTALES DE LA EMPRESA:".
+           05  WS-TOT-CANT-OUT    PIC ZZZZ9.
+           05  FILLER             PIC X(03)    VALUE SPACES.
+           05  WS-TOT-SAL-OUT     PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESO THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 3000-TERMINO THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT  EMPLEADOS.
+           IF NOT WS-FS-EMP-OK
+               DISPLAY "PROG0013 - ERROR ABRIENDO EMPLEADOS, STATUS "
+                       WS-FS-EMPLEADOS
+               SET WS-FIN-ARCHIVO TO TRUE
+           END-IF.
+           OPEN OUTPUT RESUMEN.
+           MOVE WS-TITULO-RESUMEN TO REG-RESUMEN.
+           WRITE REG-RESUMEN.
+           MOVE WS-ENCAB-RESUMEN  TO REG-RESUMEN.
+           WRITE REG-RESUMEN.
+           IF NOT WS-FIN-ARCHIVO
+               PERFORM 8000-LEER-EMPLEADO THRU 8000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESO : ACUMULA EL EMPLEADO LEIDO EN LA COMBINACION     *
+      *                DEPTO/PUESTO QUE LE CORRESPONDE.               *
+      *----------------------------------------------------------------*
+       2000-PROCESO.
+           PERFORM 2100-BUSCA-COMBINACION THRU 2100-EXIT.
+           IF NOT WS-COMBINACION-ENCONTRADA
+               PERFORM 2200-AGREGA-COMBINACION THRU 2200-EXIT
+           END-IF.
+           IF WS-COMBINACION-ENCONTRADA
+               ADD 1              TO WS-RES-CANTIDAD (WS-IND-RESUMEN)
+               ADD WS-SALARIO-EMP TO WS-RES-SALARIO  (WS-IND-RESUMEN)
+           END-IF.
+           ADD 1              TO WS-TOTAL-CANTIDAD.
+           ADD WS-SALARIO-EMP TO WS-TOTAL-SALARIOS.
+           PERFORM 8000-LEER-EMPLEADO THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-BUSCA-COMBINACION : BUSCA EL DEPTO/PUESTO ACTUAL EN LA    *
+      *                          TABLA YA ACUMULADA.                 *
+      *----------------------------------------------------------------*
+       2100-BUSCA-COMBINACION.
+           MOVE "N"            TO WS-SW-ENCONTRADO.
+           PERFORM 2110-COMPARA-ENTRADA THRU 2110-EXIT
+               VARYING WS-IND-RESUMEN FROM 1 BY 1
+               UNTIL WS-IND-RESUMEN > WS-NUM-COMBINACIONES
+                  OR WS-COMBINACION-ENCONTRADA.
+       2100-EXIT.
+           EXIT.
+
+       2110-COMPARA-ENTRADA.
+           IF WS-RES-DEPTO (WS-IND-RESUMEN)  = WS-DEPTO-EMP
+               AND WS-RES-PUESTO (WS-IND-RESUMEN) = WS-PUESTO-EMP
+               MOVE "S" TO WS-SW-ENCONTRADO
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-AGREGA-COMBINACION : CREA UNA NUEVA ENTRADA EN LA TABLA   *
+      *                           PARA EL DEPTO/PUESTO ACTUAL. SI LA  *
+      *                           TABLA YA ESTA LLENA, NO SE AGREGA   *
+      *                           NADA Y SE AVISA POR CONSOLA.        *
+      *----------------------------------------------------------------*
+       2200-AGREGA-COMBINACION.
+           IF WS-NUM-COMBINACIONES >= 100
+               SET WS-TABLA-RESUMEN-LLENA TO TRUE
+               DISPLAY "PROG0013 - TABLA DE RESUMEN LLENA, SE DESCARTA "
+                       "LA COMBINACION " WS-DEPTO-EMP "/" WS-PUESTO-EMP
+           ELSE
+               ADD 1 TO WS-NUM-COMBINACIONES
+               MOVE WS-NUM-COMBINACIONES TO WS-IND-RESUMEN
+               MOVE WS-DEPTO-EMP   TO WS-RES-DEPTO    (WS-IND-RESUMEN)
+               MOVE WS-PUESTO-EMP  TO WS-RES-PUESTO   (WS-IND-RESUMEN)
+               MOVE ZEROS          TO WS-RES-CANTIDAD (WS-IND-RESUMEN)
+               MOVE ZEROS          TO WS-RES-SALARIO  (WS-IND-RESUMEN)
+               SET WS-COMBINACION-ENCONTRADA TO TRUE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINO : IMPRIME LA TABLA ACUMULADA Y LOS TOTALES        *
+      *                GENERALES, Y CIERRA ARCHIVOS.                 *
+      *----------------------------------------------------------------*
+       3000-TERMINO.
+           PERFORM 3100-IMPRIME-DETALLE THRU 3100-EXIT
+               VARYING WS-IND-RESUMEN FROM 1 BY 1
+               UNTIL WS-IND-RESUMEN > WS-NUM-COMBINACIONES.
+
+           MOVE WS-TOTAL-CANTIDAD  TO WS-TOT-CANT-OUT.
+           MOVE WS-TOTAL-SALARIOS  TO WS-TOT-SAL-OUT.
+           MOVE WS-DETALLE-TOTALES TO REG-RESUMEN.
+           WRITE REG-RESUMEN.
+
+           CLOSE EMPLEADOS.
+           CLOSE RESUMEN.
+       3000-EXIT.
+           EXIT.
+
+       3100-IMPRIME-DETALLE.
+           MOVE WS-RES-DEPTO (WS-IND-RESUMEN)    TO WS-DET-DEPTO.
+           MOVE WS-RES-PUESTO (WS-IND-RESUMEN)   TO WS-DET-PUESTO.
+           MOVE WS-RES-CANTIDAD (WS-IND-RESUMEN) TO WS-DET-CANTIDAD.
+           MOVE WS-RES-SALARIO (WS-IND-RESUMEN)  TO WS-DET-SALARIO.
+           MOVE WS-DETALLE-RESUMEN                TO REG-RESUMEN.
+           WRITE REG-RESUMEN.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-LEER-EMPLEADO : LEE LA SIGUIENTE OCURRENCIA DE EMPLEADOS. *
+      *----------------------------------------------------------------*
+       8000-LEER-EMPLEADO.
+           READ EMPLEADOS
+               AT END
+                   SET WS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   MOVE REG-DEPTO-EMP   TO WS-DEPTO-EMP
+                   MOVE REG-PUESTO-EMP  TO WS-PUESTO-EMP
+                   MOVE REG-SALARIO-EMP TO WS-SALARIO-EMP
+                   ADD 1                TO WS-LEIDOS-EMP
+           END-READ.
+       8000-EXIT.
+           EXIT.
