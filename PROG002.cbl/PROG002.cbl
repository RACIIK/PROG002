@@ -1,84 +1,589 @@
         IDENTIFICATION DIVISION.
-       PROGRAM-ID                 PROG0010.
+       PROGRAM-ID.                PROG0010.
        AUTHOR.                    RENZO-ALVAREZ.
        INSTALLATION.              CAPACITACION RENZO.
-       DATE-WRIITEN.              17/11/2025.
+       DATE-WRITTEN.              17/11/2025.
        DATE-COMPILED.
        SECURITY.                  NO CONFIDENCIAL.
       *----------------------------------------------------------------*
       *OBJETIVO: LEER E IMPRIMIR EL ARCHIVOS DE LOS EMPLEADOS DE LA    *
       *          EMPRESA                                               *
+      *----------------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                                    *
+      * FECHA       AUTOR   DESCRIPCION                                *
+      * ----------  ------  ----------------------------------------- *
+      * 17/11/2025  RAA     VERSION ORIGINAL (SOLO ENCABEZADOS).       *
+      * 08/08/2026  RAA     SE COMPLETA EL PROCESO DE LECTURA E        *
+      *                     IMPRESION DEL DETALLE Y SE AGREGA EL       *
+      *                     QUIEBRE DE CONTROL POR DEPARTAMENTO CON    *
+      *                     SUBTOTAL DE CANTIDAD Y SALARIOS.           *
+      * 08/08/2026  RAA     SE AGREGA EL PARAMETRO LK-SELECCION PARA   *
+      *                     FILTRAR EMPLEADOS ACTIVOS/INACTIVOS/TODOS. *
+      * 08/08/2026  RAA     EMPLEADOS PASA A SER UN ARCHIVO INDEXADO   *
+      *                     POR WS-NUMERO-EMP (ANTES SECUENCIAL).      *
+      * 08/08/2026  RAA     SE AGREGA WS-FECHA-ALTA-EMP AL REGISTRO Y  *
+      *                     SE USA LK-FECHA PARA FILTRAR POR FECHA DE  *
+      *                     ALTA Y PARA IMPRIMIRSE EN EL ENCABEZADO.   *
+      * 08/08/2026  RAA     SE AGREGA CHECKPOINT/REINICIO: CADA        *
+      *                     WS-INTERVALO-CKPT EMPLEADOS SE GRABA EL    *
+      *                     ULTIMO WS-NUMERO-EMP PROCESADO Y LOS       *
+      *                     ACUMULADORES EN CHECKPT PARA PODER         *
+      *                     REINICIAR LA CORRIDA SIN VOLVER A EMPEZAR. *
+      * 08/08/2026  RAA     SE AGREGA EL ARCHIVO EXTRACTO, CON LOS     *
+      *                     CAMPOS PRINCIPALES DEL EMPLEADO EN UN      *
+      *                     LAYOUT DELIMITADO POR COMAS PARA EL        *
+      *                     SISTEMA DE NOMINA.                        *
+      * 08/08/2026  RAA     SE AGREGA LA CONCILIACION DE CANTIDAD DE   *
+      *                     REGISTROS CONTRA EL TOTAL DE CONTROL       *
+      *                     RECIBIDO EN CTRLEMP.                      *
+      * 08/08/2026  RAA     CORRECCIONES DE REVISION: FILE STATUS DE   *
+      *                     CTRLEMP; REG-REPORTE AMPLIADO A 80 BYTES   *
+      *                     PARA QUE NO SE TRUNQUEN LOS ENCABEZADOS NI *
+      *                     LAS LINEAS DE DETALLE/SUBTOTAL; EL         *
+      *                     SUBTOTAL POR DEPARTAMENTO PASA A ACUMULARSE*
+      *                     EN UNA TABLA EN MEMORIA (YA QUE EMPLEADOS  *
+      *                     SE LEE EN ORDEN DE NUMERO, NO DE           *
+      *                     DEPARTAMENTO, DESDE QUE ES INDEXADO) Y SE  *
+      *                     IMPRIME COMPLETA EN CHECKPT PARA QUE UN    *
+      *                     REINICIO LA RECUPERE; EL REINICIO AHORA LEE*
+      *                     TODOS LOS CHECKPOINTS HASTA EOF EN VEZ DE  *
+      *                     QUEDARSE CON EL PRIMERO.                  *
+      * 08/08/2026  RAA     CTRLEMP SE DECLARA OPTIONAL PARA QUE LA    *
+      *                     FALTA DEL ARCHIVO DEVUELVA UN FILE STATUS  *
+      *                     EN VEZ DE ABORTAR LA CORRIDA EN EL OPEN.   *
+      * 08/08/2026  RAA     SE AGREGA UNA VALIDACION DE CUPO A LA      *
+      *                     TABLA DE SUBTOTALES POR DEPARTAMENTO PARA  *
+      *                     NO INDEXAR MAS ALLA DE LAS 30 ENTRADAS     *
+      *                     DECLARADAS.                               *
       *----------------------------------------------------------------*
 
-       ENVIROMMENT DIVISION.
+       ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER.           IBM-3083.
        OBJECT-COMPUTER.           IBM-3083.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO.
+           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-NUMERO-EMP
+               FILE STATUS IS WS-FS-EMPLEADOS.
            SELECT REPORTE   ASSIGN TO UT-S-REPORTE.
+           SELECT CHECKPT   ASSIGN TO UT-S-CHECKPT.
+           SELECT EXTRACTO  ASSIGN TO UT-S-EXTRACTO.
+           SELECT OPTIONAL CTRLEMP ASSIGN TO UT-S-CTRLEMP
+               FILE STATUS IS WS-FS-CTRLEMP.
 
        DATA DIVISION.
        FILE SECTION .
        FD  EMPLEADOS
            LABEL RECORD ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS
+           RECORD CONTAINS 58 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-EMPLEADOS.
-       01  REG-EMPLEADOS          PIC X(50).
+       01  REG-EMPLEADOS          PIC X(58).
+           COPY REGEMPFD.
 
        FD  REPORTE
            LABEL RECORD ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS
+           RECORD CONTAINS 80 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-REPORTE.
-       01  REG-REPORTE            PIC X(50).
+       01  REG-REPORTE            PIC X(80).
+
+      *    REG-CHECKPT LLEVA, ADEMAS DE LOS ACUMULADORES GENERALES,    *
+      *    UNA COPIA COMPLETA DE LA TABLA DE SUBTOTALES POR            *
+      *    DEPARTAMENTO (WS-TABLA-DEPTOS) PARA QUE UN REINICIO PUEDA   *
+      *    CONTINUAR LOS SUBTOTALES EN CURSO Y NO SOLO LOS TOTALES     *
+      *    GENERALES.                                                 *
+       FD  CHECKPT
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 599 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-CHECKPT.
+       01  REG-CHECKPT.
+           05 CKP-ULTIMO-NUMERO   PIC 9(05).
+           05 CKP-LEIDOS-EMP      PIC 9(05).
+           05 CKP-IMPRESOS        PIC 9(05).
+           05 CKP-TOTAL-SALARIOS  PIC 9(09)V99.
+           05 CKP-NUM-DEPTOS      PIC 9(03).
+           05 CKP-TABLA-DEPTOS.
+              10 CKP-DEPTO-ENTRADA
+                                  OCCURS 30 TIMES.
+                 15 CKP-TD-DEPTO     PIC 9(03).
+                 15 CKP-TD-CANTIDAD  PIC 9(05).
+                 15 CKP-TD-SALARIO   PIC 9(09)V99.
+
+      *    FD EXTRACTO : EXTRACTO DE CAMPOS DEL EMPLEADO, CON LOS      *
+      *    CAMPOS SEPARADOS POR COMAS, PARA QUE LO CONSUMA EL SISTEMA  *
+      *    DE NOMINA SIN TENER QUE LEER EL LAYOUT FIJO DE EMPLEADOS.   *
+       FD  EXTRACTO
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 54 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EXTRACTO.
+       01  REG-EXTRACTO.
+           05 EXT-NUMERO-EMP      PIC 9(05).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 EXT-NOMBRE-EMP      PIC X(30).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 EXT-DEPTO-EMP       PIC 9(03).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 EXT-PUESTO-EMP      PIC 9(02).
+           05 FILLER              PIC X(01)    VALUE ",".
+           05 EXT-SALARIO-EMP     PIC 9(07).99.
+
+      *    FD CTRLEMP : REGISTRO DE CONTROL EXTERNO CON LA CANTIDAD    *
+      *    DE EMPLEADOS QUE DEBERIA TENER EMPLEADOS, PARA CONCILIAR    *
+      *    CONTRA WS-LEIDOS-EMP AL TERMINAR LA CORRIDA.                *
+       FD  CTRLEMP
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 05 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-CTRLEMP.
+       01  REG-CTRLEMP.
+           05 CTL-CANT-REGISTROS  PIC 9(05).
 
        WORKING-STORAGE SECTION.
        01  WS-AREAS-A-USAR.
            05 WS-REG-EMPLEADOS.
-              10 WS-NUMERO-EMP    PIC 9(05).
-              10 WS-NOMBRE-EMP    PIC X(30).
-              10 WS-STATUS-EMP    PIC 9(01).
-              10 WS-DEPTO-EMP     PIC 9(03).
-              10 WS-PUESTO-EMP    PIC 9(02).
-              10 WS-SALARIO-EMP   PIC 9(07)V99.
+              COPY REGEMPWS.
            05 WS-LEIDOS-EMP       PIC 9(05)    VALUE ZEROS.
            05 WS-IMPRESOS         PIC 9(05)    VALUE ZEROS.
            05 WS-TOTAL-SALARIOS   PIC 9(09)V99 VALUE ZEROS.
 
-       01  WS-TITULO-1
+       01  WS-SWITCHES.
+           05 WS-SW-FIN-ARCHIVO   PIC X(01)    VALUE "N".
+              88 WS-FIN-ARCHIVO                VALUE "S".
+           05 WS-SW-SELECCIONADO  PIC X(01)    VALUE "N".
+              88 WS-REG-SELECCIONADO           VALUE "S".
+           05 WS-SW-FIN-CKPT      PIC X(01)    VALUE "N".
+              88 WS-FIN-CHECKPT                VALUE "S".
+           05 WS-SW-HAY-CKPT      PIC X(01)    VALUE "N".
+              88 WS-HAY-CKPT                   VALUE "S".
+
+      *    WS-INTERVALO-CKPT : CADA CUANTOS EMPLEADOS LEIDOS SE GRABA  *
+      *    UN PUNTO DE CHECKPOINT EN CHECKPT.                         *
+       01  WS-CONTROL-CHECKPOINT.
+           05 WS-CONTADOR-CKPT    PIC 9(05)    COMP VALUE ZEROS.
+           05 WS-INTERVALO-CKPT   PIC 9(05)    COMP VALUE 100.
+
+       01  WS-ARCHIVOS-STATUS.
+           05 WS-FS-EMPLEADOS     PIC X(02)    VALUE "00".
+              88 WS-FS-EMP-OK                  VALUE "00".
+           05 WS-FS-CTRLEMP       PIC X(02)    VALUE "00".
+              88 WS-FS-CTRL-OK                 VALUE "00".
+
+      *    WS-CANT-CONTROL : CANTIDAD DE EMPLEADOS RECIBIDA EN CTRLEMP.*
+      *    WS-SW-HAY-CONTROL INDICA SI SE PUDO LEER EL REGISTRO DE     *
+      *    CONTROL; SI NO, NO SE PUEDE CONCILIAR Y NO SE REPORTA ERROR.*
+       01  WS-CANT-CONTROL         PIC 9(05)    VALUE ZEROS.
+       01  WS-SW-HAY-CONTROL       PIC X(01)    VALUE "N".
+           88 WS-HAY-CONTROL                   VALUE "S".
+
+      *    WS-FECHA-CORTE : LA FECHA RECIBIDA EN LK-FECHA, ARMADA EN   *
+      *    FORMATO AAAAMMDD PARA PODER COMPARARLA CONTRA               *
+      *    WS-FECHA-ALTA-EMP. EN CERO SIGNIFICA QUE NO SE RECIBIO      *
+      *    FECHA DE CORTE Y NO SE FILTRA POR FECHA DE ALTA.            *
+       01  WS-FECHA-CORTE          PIC 9(08)    VALUE ZEROS.
+
+      *    EMPLEADOS ES AHORA UN ARCHIVO INDEXADO LEIDO EN ORDEN DE    *
+      *    WS-NUMERO-EMP, NO EN ORDEN DE DEPARTAMENTO, ASI QUE EL      *
+      *    SUBTOTAL POR DEPARTAMENTO YA NO SE PUEDE ARMAR POR QUIEBRE  *
+      *    DE CONTROL SOBRE EL DEPARTAMENTO ANTERIOR. SE ACUMULA EN    *
+      *    UNA TABLA EN MEMORIA (IGUAL TECNICA QUE USA PROG0013 PARA   *
+      *    SU RESUMEN) Y LOS SUBTOTALES SE IMPRIMEN TODOS JUNTOS AL    *
+      *    FINAL, ANTES DE LOS TOTALES GENERALES.                     *
+       01  WS-NUM-DEPTOS           PIC 9(03)    COMP VALUE ZEROS.
+       01  WS-IND-DEPTO-TBL        PIC 9(03)    COMP VALUE ZEROS.
+       01  WS-SW-DEPTO-ENCONTRADO  PIC X(01)    VALUE "N".
+           88 WS-DEPTO-ENCONTRADO               VALUE "S".
+       01  WS-SW-TABLA-DEPTOS-LLENA
+                                   PIC X(01)    VALUE "N".
+           88 WS-TABLA-DEPTOS-LLENA             VALUE "S".
+
+       01  WS-TABLA-DEPTOS.
+           05 WS-DEPTO-ENTRADA    OCCURS 30 TIMES
+                                  INDEXED BY WS-IDX-DEPTO.
+              10 WS-TD-DEPTO      PIC 9(03).
+              10 WS-TD-CANTIDAD   PIC 9(05).
+              10 WS-TD-SALARIO    PIC 9(09)V99.
+
+       01  WS-TITULO-1.
            05  FILLER             PIC X(28)    VALUE SPACES.
            05  WS-TIT-1           PIC X(23)
                                   VALUE "EMPLEADOS DE LA EMPRESA".
            05  FILLER             PIC X(29)    VALUE SPACES.
 
+       01  WS-TITULO-2.
+           05  FILLER             PIC X(18)    VALUE SPACES.
+           05  FILLER             PIC X(16)
+                                  VALUE "FECHA DE CORTE: ".
+           05  WS-TIT-DIA         PIC 99.
+           05  FILLER             PIC X(01)    VALUE "/".
+           05  WS-TIT-MES         PIC 99.
+           05  FILLER             PIC X(01)    VALUE "/".
+           05  WS-TIT-ANIO        PIC 9(04).
+
        01  WS-DETALLE.
            05 FILLER              PIC X(01)    VALUE SPACES.
-           05 WS-DET-TODO         PIC X(50).
-           05 FILLER              PIC X(15)    VALUE SPACES.
+           05 WS-DET-TODO         PIC X(58).
+
+       01  WS-DETALLE-SUBTOTAL.
+           05 FILLER              PIC X(01)    VALUE SPACES.
+           05 FILLER              PIC X(13)
+                                  VALUE "TOTAL DEPTO: ".
+           05 WS-SUB-DEPTO-OUT    PIC 9(03).
+           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(11)
+                                  VALUE "EMPLEADOS: ".
+           05 WS-SUB-CANT-OUT     PIC ZZZZ9.
+           05 FILLER              PIC X(03)    VALUE SPACES.
+           05 FILLER              PIC X(09)
+                                  VALUE "SALARIO: ".
+           05 WS-SUB-SAL-OUT      PIC ZZZ,ZZZ,ZZ9.99.
 
        01  WS-DETALLE-LEIDOS.
            05  FILLER             PIC X(01).
            05  FILLER             PIC X(29)
                                   VALUE "TOTAL DE EMPLEADOS LEIDOS : ".
-           05  WS-TOT-LEIDOS      PIC X(29)    VALUE SPACES.
+           05  WS-TOT-LEIDOS      PIC ZZZZ9.
 
+       01  WS-DETALLE-TOT-SALARIOS.
+           05  FILLER             PIC X(01).
+           05  FILLER             PIC X(29)
+                                  VALUE "TOTAL DE SALARIOS PAGADOS : ".
+           05  WS-TOT-SALARIOS-OUT
+                                  PIC ZZZ,ZZZ,ZZ9.99.
 
 
+       LINKAGE SECTION.
+       01  LK-FECHA.
+           05 FILLER              PIC X(2).
+           05 LK-DIA               PIC 9(2).
+           05 LK-MES               PIC 9(2).
+           05 LK-ANIO              PIC 9(4).
 
+      *    LK-SELECCION : PARAMETRO DE SELECCION DE EMPLEADOS QUE     *
+      *    RECIBE EL PROGRAMA QUE LLAMA A PROG0010.                  *
+      *       0 O 9 = TODOS LOS EMPLEADOS                            *
+      *       1      = SOLO EMPLEADOS ACTIVOS  (WS-STATUS-EMP = 1)   *
+      *       2      = SOLO EMPLEADOS INACTIVOS (WS-STATUS-EMP = 0)  *
+       01  LK-SELECCION           PIC 9(01).
+           88 LK-TODOS                        VALUE 0, 9.
+           88 LK-SOLO-ACTIVOS                 VALUE 1.
+           88 LK-SOLO-INACTIVOS               VALUE 2.
 
+      *    LK-REINICIO : INDICA SI LA CORRIDA ES UN REINICIO A PARTIR  *
+      *    DEL ULTIMO CHECKPOINT GRABADO EN CHECKPT (S) O UNA CORRIDA  *
+      *    NUEVA DESDE EL PRINCIPIO DEL ARCHIVO (N).                  *
+       01  LK-REINICIO             PIC X(01).
+           88 LK-ES-REINICIO                  VALUE "S".
 
+       PROCEDURE DIVISION USING LK-FECHA, LK-SELECCION, LK-REINICIO.
 
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESO THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 3000-TERMINO THRU 3000-EXIT.
+           GOBACK.
 
-       LINKAGE SECTION
-       01  LK-FECHA.
-           05 FILLER              PIC X(2).
-           05 LK-DIA              PIC 9(2).
-           05 LK-MES              PIC 9(2).
-           05 LK-ANIO             PIC 9(4).
+      *----------------------------------------------------------------*
+      * 1000-INICIO : ABRE ARCHIVOS, IMPRIME ENCABEZADO Y LEE LA       *
+      *               PRIMERA OCURRENCIA DE EMPLEADOS.                *
+      *----------------------------------------------------------------*
+       1000-INICIO.
+           OPEN INPUT  EMPLEADOS.
+           IF NOT WS-FS-EMP-OK
+               DISPLAY "PROG0010 - ERROR ABRIENDO EMPLEADOS, STATUS "
+                       WS-FS-EMPLEADOS
+               SET WS-FIN-ARCHIVO TO TRUE
+           END-IF.
+
+           IF LK-DIA NOT = ZERO OR LK-MES NOT = ZERO
+               OR LK-ANIO NOT = ZERO
+               COMPUTE WS-FECHA-CORTE =
+                   LK-ANIO * 10000 + LK-MES * 100 + LK-DIA
+           END-IF.
+
+           IF LK-ES-REINICIO
+               PERFORM 1100-REINICIA-CORRIDA THRU 1100-EXIT
+           ELSE
+               OPEN OUTPUT REPORTE
+               MOVE WS-TITULO-1 TO REG-REPORTE
+               WRITE REG-REPORTE
+               MOVE LK-DIA      TO WS-TIT-DIA
+               MOVE LK-MES      TO WS-TIT-MES
+               MOVE LK-ANIO     TO WS-TIT-ANIO
+               MOVE WS-TITULO-2 TO REG-REPORTE
+               WRITE REG-REPORTE
+               OPEN OUTPUT CHECKPT
+               OPEN OUTPUT EXTRACTO
+           END-IF.
+
+           OPEN INPUT CTRLEMP.
+           IF WS-FS-CTRL-OK
+               READ CTRLEMP
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-CANT-REGISTROS TO WS-CANT-CONTROL
+                       SET WS-HAY-CONTROL      TO TRUE
+               END-READ
+               CLOSE CTRLEMP
+           END-IF.
+
+           IF NOT WS-FIN-ARCHIVO
+               PERFORM 8000-LEER-EMPLEADO THRU 8000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1100-REINICIA-CORRIDA : RECUPERA EL ULTIMO PUNTO DE CHECKPOINT *
+      *                         GRABADO EN CHECKPT Y REPOSICIONA       *
+      *                         EMPLEADOS PARA CONTINUAR DESPUES DEL   *
+      *                         ULTIMO EMPLEADO YA PROCESADO.          *
+      *----------------------------------------------------------------*
+       1100-REINICIA-CORRIDA.
+           OPEN INPUT CHECKPT.
+           PERFORM 1110-LEE-CHECKPT THRU 1110-EXIT
+               UNTIL WS-FIN-CHECKPT.
+           CLOSE CHECKPT.
+
+           IF WS-HAY-CKPT
+               MOVE CKP-ULTIMO-NUMERO TO REG-NUMERO-EMP
+               START EMPLEADOS KEY IS GREATER THAN REG-NUMERO-EMP
+                   INVALID KEY
+                       SET WS-FIN-ARCHIVO TO TRUE
+               END-START
+           ELSE
+               DISPLAY "PROG0010 - NO HAY CHECKPOINT, SE ARRANCA "
+                       "DESDE EL PRINCIPIO"
+           END-IF.
 
-       PROCEDURE DIVISION USEING LK-FECHA.
+           OPEN EXTEND REPORTE.
+           OPEN EXTEND CHECKPT.
+           OPEN EXTEND EXTRACTO.
+       1100-EXIT.
+           EXIT.
 
-      
\ No newline at end of file
+      *----------------------------------------------------------------*
+      * 1110-LEE-CHECKPT : LEE CHECKPT HASTA EL FINAL, QUEDANDOSE CON  *
+      *                    LOS ACUMULADORES DEL ULTIMO REGISTRO        *
+      *                    GRABADO (EL CHECKPOINT MAS RECIENTE).      *
+      *----------------------------------------------------------------*
+       1110-LEE-CHECKPT.
+           READ CHECKPT
+               AT END
+                   SET WS-FIN-CHECKPT TO TRUE
+               NOT AT END
+                   SET WS-HAY-CKPT              TO TRUE
+                   MOVE CKP-LEIDOS-EMP          TO WS-LEIDOS-EMP
+                   MOVE CKP-IMPRESOS            TO WS-IMPRESOS
+                   MOVE CKP-TOTAL-SALARIOS      TO WS-TOTAL-SALARIOS
+                   MOVE CKP-NUM-DEPTOS          TO WS-NUM-DEPTOS
+                   MOVE CKP-TABLA-DEPTOS        TO WS-TABLA-DEPTOS
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESO : POR CADA EMPLEADO LEIDO, IMPRIME EL DETALLE,    *
+      *                ACUMULA LOS TOTALES GENERALES Y ACTUALIZA LA   *
+      *                TABLA DE SUBTOTALES POR DEPARTAMENTO.          *
+      *----------------------------------------------------------------*
+       2000-PROCESO.
+           IF WS-REG-SELECCIONADO
+               MOVE WS-DETALLE        TO REG-REPORTE
+               WRITE REG-REPORTE
+               ADD 1                  TO WS-IMPRESOS
+
+               MOVE WS-NUMERO-EMP     TO EXT-NUMERO-EMP
+               MOVE WS-NOMBRE-EMP     TO EXT-NOMBRE-EMP
+               MOVE WS-DEPTO-EMP      TO EXT-DEPTO-EMP
+               MOVE WS-PUESTO-EMP     TO EXT-PUESTO-EMP
+               MOVE WS-SALARIO-EMP    TO EXT-SALARIO-EMP
+               WRITE REG-EXTRACTO
+
+               ADD WS-SALARIO-EMP     TO WS-TOTAL-SALARIOS
+
+               PERFORM 2100-BUSCA-DEPTO THRU 2100-EXIT
+               IF NOT WS-DEPTO-ENCONTRADO
+                   PERFORM 2200-AGREGA-DEPTO THRU 2200-EXIT
+               END-IF
+               IF WS-DEPTO-ENCONTRADO
+                   ADD 1           TO WS-TD-CANTIDAD (WS-IND-DEPTO-TBL)
+                   ADD WS-SALARIO-EMP
+                                   TO WS-TD-SALARIO  (WS-IND-DEPTO-TBL)
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-CONTADOR-CKPT.
+           IF WS-CONTADOR-CKPT >= WS-INTERVALO-CKPT
+               PERFORM 7000-GRABA-CHECKPOINT THRU 7000-EXIT
+               MOVE ZEROS TO WS-CONTADOR-CKPT
+           END-IF.
+
+           PERFORM 8000-LEER-EMPLEADO THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-BUSCA-DEPTO : BUSCA WS-DEPTO-EMP EN LA TABLA DE SUBTOTALES*
+      *                    POR DEPARTAMENTO YA ACUMULADA.             *
+      *----------------------------------------------------------------*
+       2100-BUSCA-DEPTO.
+           MOVE "N" TO WS-SW-DEPTO-ENCONTRADO.
+           PERFORM 2110-COMPARA-DEPTO THRU 2110-EXIT
+               VARYING WS-IND-DEPTO-TBL FROM 1 BY 1
+               UNTIL WS-IND-DEPTO-TBL > WS-NUM-DEPTOS
+                  OR WS-DEPTO-ENCONTRADO.
+       2100-EXIT.
+           EXIT.
+
+       2110-COMPARA-DEPTO.
+           IF WS-TD-DEPTO (WS-IND-DEPTO-TBL) = WS-DEPTO-EMP
+               MOVE "S" TO WS-SW-DEPTO-ENCONTRADO
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-AGREGA-DEPTO : CREA UNA NUEVA ENTRADA EN LA TABLA DE      *
+      *                     SUBTOTALES PARA EL DEPARTAMENTO ACTUAL.   *
+      *                     SI LA TABLA YA ESTA LLENA, NO SE AGREGA   *
+      *                     NADA Y SE AVISA POR CONSOLA.             *
+      *----------------------------------------------------------------*
+       2200-AGREGA-DEPTO.
+           IF WS-NUM-DEPTOS >= 30
+               SET WS-TABLA-DEPTOS-LLENA TO TRUE
+               DISPLAY "PROG0010 - TABLA DE DEPTOS LLENA, SE DESCARTA "
+                       "EL DEPARTAMENTO " WS-DEPTO-EMP
+           ELSE
+               ADD 1 TO WS-NUM-DEPTOS
+               MOVE WS-NUM-DEPTOS TO WS-IND-DEPTO-TBL
+               MOVE WS-DEPTO-EMP  TO WS-TD-DEPTO    (WS-IND-DEPTO-TBL)
+               MOVE ZEROS         TO WS-TD-CANTIDAD (WS-IND-DEPTO-TBL)
+               MOVE ZEROS         TO WS-TD-SALARIO  (WS-IND-DEPTO-TBL)
+               SET WS-DEPTO-ENCONTRADO TO TRUE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2600-IMPRIME-SUBTOTAL : IMPRIME EL SUBTOTAL DE CANTIDAD Y      *
+      *                         SALARIOS DE UNA ENTRADA DE LA TABLA    *
+      *                         DE SUBTOTALES POR DEPARTAMENTO.       *
+      *----------------------------------------------------------------*
+       2600-IMPRIME-SUBTOTAL.
+           MOVE WS-TD-DEPTO    (WS-IND-DEPTO-TBL) TO WS-SUB-DEPTO-OUT.
+           MOVE WS-TD-CANTIDAD (WS-IND-DEPTO-TBL) TO WS-SUB-CANT-OUT.
+           MOVE WS-TD-SALARIO  (WS-IND-DEPTO-TBL) TO WS-SUB-SAL-OUT.
+           MOVE WS-DETALLE-SUBTOTAL
+                                  TO REG-REPORTE.
+           WRITE REG-REPORTE.
+       2600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINO : IMPRIME LOS SUBTOTALES DE TODOS LOS             *
+      *                DEPARTAMENTOS ACUMULADOS Y LOS TOTALES          *
+      *                GENERALES, Y CIERRA ARCHIVOS.                  *
+      *----------------------------------------------------------------*
+       3000-TERMINO.
+           PERFORM 2600-IMPRIME-SUBTOTAL THRU 2600-EXIT
+               VARYING WS-IND-DEPTO-TBL FROM 1 BY 1
+               UNTIL WS-IND-DEPTO-TBL > WS-NUM-DEPTOS.
+
+           MOVE WS-LEIDOS-EMP      TO WS-TOT-LEIDOS.
+           MOVE WS-DETALLE-LEIDOS  TO REG-REPORTE.
+           WRITE REG-REPORTE.
+
+           MOVE WS-TOTAL-SALARIOS  TO WS-TOT-SALARIOS-OUT.
+           MOVE WS-DETALLE-TOT-SALARIOS
+                                   TO REG-REPORTE.
+           WRITE REG-REPORTE.
+
+           IF WS-HAY-CONTROL
+               IF WS-LEIDOS-EMP NOT = WS-CANT-CONTROL
+                   DISPLAY "PROG0010 - *** ALERTA: DESCUADRE DE "
+                           "REGISTROS *** LEIDOS=" WS-LEIDOS-EMP
+                           " CONTROL=" WS-CANT-CONTROL
+               ELSE
+                   DISPLAY "PROG0010 - CONCILIACION DE REGISTROS OK: "
+                           WS-LEIDOS-EMP
+               END-IF
+           END-IF.
+
+           CLOSE EMPLEADOS.
+           CLOSE REPORTE.
+           CLOSE CHECKPT.
+           CLOSE EXTRACTO.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-GRABA-CHECKPOINT : GRABA EN CHECKPT EL ULTIMO EMPLEADO    *
+      *                         PROCESADO Y LOS ACUMULADORES DE LA    *
+      *                         CORRIDA, PARA PERMITIR UN REINICIO.   *
+      *----------------------------------------------------------------*
+       7000-GRABA-CHECKPOINT.
+           MOVE WS-NUMERO-EMP          TO CKP-ULTIMO-NUMERO.
+           MOVE WS-LEIDOS-EMP          TO CKP-LEIDOS-EMP.
+           MOVE WS-IMPRESOS            TO CKP-IMPRESOS.
+           MOVE WS-TOTAL-SALARIOS      TO CKP-TOTAL-SALARIOS.
+           MOVE WS-NUM-DEPTOS          TO CKP-NUM-DEPTOS.
+           MOVE WS-TABLA-DEPTOS        TO CKP-TABLA-DEPTOS.
+           WRITE REG-CHECKPT.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-LEER-EMPLEADO : LEE LA SIGUIENTE OCURRENCIA DE EMPLEADOS  *
+      *                      Y DESCOMPONE EL REGISTRO CRUDO EN LOS    *
+      *                      CAMPOS DE WS-REG-EMPLEADOS.              *
+      *----------------------------------------------------------------*
+       8000-LEER-EMPLEADO.
+           READ EMPLEADOS
+               AT END
+                   SET WS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   MOVE REG-NUMERO-EMP  TO WS-NUMERO-EMP
+                   MOVE REG-NOMBRE-EMP  TO WS-NOMBRE-EMP
+                   MOVE REG-STATUS-EMP  TO WS-STATUS-EMP
+                   MOVE REG-DEPTO-EMP   TO WS-DEPTO-EMP
+                   MOVE REG-PUESTO-EMP  TO WS-PUESTO-EMP
+                   MOVE REG-SALARIO-EMP TO WS-SALARIO-EMP
+                   MOVE REG-FECHA-ALTA-EMP
+                                        TO WS-FECHA-ALTA-EMP
+                   MOVE REG-EMPLEADOS   TO WS-DET-TODO
+                   ADD 1                TO WS-LEIDOS-EMP
+                   PERFORM 8100-VERIFICA-SELECCION THRU 8100-EXIT
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8100-VERIFICA-SELECCION : DECIDE SI EL EMPLEADO LEIDO ENTRA EN *
+      *                           EL REPORTE SEGUN LK-SELECCION.      *
+      *----------------------------------------------------------------*
+       8100-VERIFICA-SELECCION.
+           IF WS-FECHA-CORTE NOT = ZERO
+               AND WS-FECHA-ALTA-EMP > WS-FECHA-CORTE
+               MOVE "N" TO WS-SW-SELECCIONADO
+           ELSE
+               EVALUATE TRUE
+                   WHEN LK-TODOS
+                       MOVE "S" TO WS-SW-SELECCIONADO
+                   WHEN LK-SOLO-ACTIVOS AND WS-STATUS-EMP = 1
+                       MOVE "S" TO WS-SW-SELECCIONADO
+                   WHEN LK-SOLO-INACTIVOS AND WS-STATUS-EMP = 0
+                       MOVE "S" TO WS-SW-SELECCIONADO
+                   WHEN OTHER
+                       MOVE "N" TO WS-SW-SELECCIONADO
+               END-EVALUATE
+           END-IF.
+       8100-EXIT.
+           EXIT.
