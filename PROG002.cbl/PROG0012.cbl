@@ -0,0 +1,424 @@
+        IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROG0012.
+       AUTHOR.                    RENZO-ALVAREZ.
+       INSTALLATION.              CAPACITACION RENZO.
+       DATE-WRITTEN.              08/08/2026.
+       DATE-COMPILED.
+       SECURITY.                  NO CONFIDENCIAL.
+      *----------------------------------------------------------------*
+      *OBJETIVO: MANTENIMIENTO (ALTA/CAMBIO/BAJA) DEL MAESTRO DE       *
+      *          EMPLEADOS A PARTIR DE UN ARCHIVO DE TRANSACCIONES,    *
+      *          DEJANDO UN REGISTRO DE AUDITORIA POR CADA ACTUALIZA-  *
+      *          CION EN LOGCAMB.                                      *
+      *          LA BAJA (TIPO "D") ES UNA BAJA LOGICA: SE DEJA EL     *
+      *          REGISTRO EN EL MAESTRO PERO SE PONE WS-STATUS-EMP EN  *
+      *          INACTIVO, PARA NO PERDER EL NUMERO DE EMPLEADO NI LA  *
+      *          TRAZA HISTORICA.                                      *
+      *----------------------------------------------------------------*
+      * HISTORIAL DE MODIFICACIONES                                    *
+      * FECHA       AUTOR   DESCRIPCION                                *
+      * ----------  ------  ----------------------------------------- *
+      * 08/08/2026  RAA     VERSION ORIGINAL.                          *
+      * 08/08/2026  RAA     SE AGREGA LA FECHA DE ALTA A LA            *
+      *                     TRANSACCION Y AL MAESTRO (REGEMPFD/WS).    *
+      * 08/08/2026  RAA     CORRECCIONES DE REVISION: LAS IMAGENES DE  *
+      *                     ANTES/DESPUES DE LOGCAMB SE AMPLIAN A 58   *
+      *                     BYTES PARA NO PERDER LA FECHA DE ALTA; SE  *
+      *                     AGREGAN LAS MISMAS VALIDACIONES DE RANGO   *
+      *                     DE SALARIO Y DE DEPARTAMENTO QUE YA TENIA  *
+      *                     PROG0011, AHORA SOBRE LA TRANSACCION DE    *
+      *                     ALTA/CAMBIO, PARA QUE NO SE PUEDA CARGAR   *
+      *                     AL MAESTRO UN DATO FUERA DE RANGO. LAS     *
+      *                     TRANSACCIONES RECHAZADAS SE ESCRIBEN CON   *
+      *                     EL MOTIVO EN EXCEPMNT.                    *
+      * 08/08/2026  RAA     CORRECCION DE REVISION: LA TRANSACCION Y   *
+      *                     EL REGISTRO DE AUDITORIA AHORA TRAEN EL   *
+      *                     USUARIO QUE ORIGINO EL CAMBIO, PARA QUE    *
+      *                     LOGCAMB DEJE CONSTANCIA DE QUIEN HIZO QUE. *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.           IBM-3083.
+       OBJECT-COMPUTER.           IBM-3083.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMANT   ASSIGN TO UT-S-EMPMANT.
+           SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-NUMERO-EMP
+               FILE STATUS IS WS-FS-EMPLEADOS.
+           SELECT LOGCAMB   ASSIGN TO UT-S-LOGCAMB.
+           SELECT EXCEPMNT  ASSIGN TO UT-S-EXCEPMNT.
+
+       DATA DIVISION.
+       FILE SECTION .
+       FD  EMPMANT
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 67 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EMPMANT.
+       01  REG-EMPMANT.
+           05 REG-MANT-TIPO        PIC X(01).
+           05 REG-MANT-NUMERO      PIC 9(05).
+           05 REG-MANT-NOMBRE      PIC X(30).
+           05 REG-MANT-STATUS      PIC 9(01).
+           05 REG-MANT-DEPTO       PIC 9(03).
+           05 REG-MANT-PUESTO      PIC 9(02).
+           05 REG-MANT-SALARIO     PIC 9(07)V99.
+           05 REG-MANT-FECHA-ALTA  PIC 9(08).
+           05 REG-MANT-USUARIO     PIC X(08).
+
+       FD  EMPLEADOS
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EMPLEADOS.
+       01  REG-EMPLEADOS          PIC X(58).
+           COPY REGEMPFD.
+
+       FD  LOGCAMB
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 144 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-LOGCAMB.
+       01  REG-LOGCAMB.
+           05 LOG-FECHA             PIC 9(08).
+           05 LOG-HORA              PIC 9(06).
+           05 LOG-TIPO-OPER         PIC X(01).
+           05 LOG-NUMERO-EMP        PIC 9(05).
+           05 LOG-USUARIO           PIC X(08).
+           05 LOG-ANTES             PIC X(58).
+           05 LOG-DESPUES           PIC X(58).
+
+       FD  EXCEPMNT
+           LABEL RECORD ARE STANDARD
+           RECORD CONTAINS 116 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EXCEPMNT.
+       01  REG-EXCEPMNT           PIC X(116).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREAS-A-USAR.
+           05 WS-REG-EMPLEADOS.
+              COPY REGEMPWS.
+           05 WS-TRANSACCIONES     PIC 9(05)    VALUE ZEROS.
+           05 WS-ALTAS             PIC 9(05)    VALUE ZEROS.
+           05 WS-CAMBIOS           PIC 9(05)    VALUE ZEROS.
+           05 WS-BAJAS             PIC 9(05)    VALUE ZEROS.
+           05 WS-RECHAZADAS        PIC 9(05)    VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05 WS-SW-FIN-ARCHIVO    PIC X(01)    VALUE "N".
+              88 WS-FIN-ARCHIVO                 VALUE "S".
+           05 WS-SW-TRANS-OK       PIC X(01)    VALUE "S".
+              88 WS-TRANS-ES-VALIDA              VALUE "S".
+
+       01  WS-ARCHIVOS-STATUS.
+           05 WS-FS-EMPLEADOS      PIC X(02)    VALUE "00".
+              88 WS-FS-EMP-OK                   VALUE "00".
+
+       01  WS-FECHA-HORA-ACTUAL.
+           05 WS-FECHA-ACTUAL      PIC 9(08).
+           05 WS-HORA-ACTUAL       PIC 9(06).
+
+       01  WS-IMAGEN-ANTES         PIC X(58)    VALUE SPACES.
+       01  WS-IMAGEN-DESPUES       PIC X(58)    VALUE SPACES.
+
+      *    LIMITES DE SALARIO Y TABLA DE DEPARTAMENTOS VALIDOS,        *
+      *    COMPARTIDOS CON PROG0011 A TRAVES DE VALIDEMP, PARA QUE    *
+      *    UNA TRANSACCION DE ALTA/CAMBIO NO PUEDA CARGAR AL MAESTRO  *
+      *    UN SALARIO O UN DEPARTAMENTO FUERA DE RANGO.               *
+           COPY VALIDEMP.
+
+       01  WS-INDICES.
+           05 WS-IND-DEPTO        PIC 9(02)    COMP VALUE ZEROS.
+
+       01  WS-MOTIVO-RECHAZO       PIC X(40)    VALUE SPACES.
+
+       01  WS-REPORTE-EXCEPCION-MNT.
+           05 WS-EXCM-TIPO         PIC X(01).
+           05 WS-EXCM-NUMERO       PIC 9(05).
+           05 FILLER               PIC X(02)    VALUE SPACES.
+           05 WS-EXCM-MOTIVO       PIC X(40).
+           05 FILLER               PIC X(01)    VALUE SPACES.
+           05 WS-EXCM-TRANS        PIC X(67).
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESO THRU 2000-EXIT
+               UNTIL WS-FIN-ARCHIVO.
+           PERFORM 3000-TERMINO THRU 3000-EXIT.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT EMPMANT.
+           OPEN I-O   EMPLEADOS.
+           IF NOT WS-FS-EMP-OK
+               DISPLAY "PROG0012 - ERROR ABRIENDO EMPLEADOS, STATUS "
+                       WS-FS-EMPLEADOS
+               SET WS-FIN-ARCHIVO TO TRUE
+           END-IF.
+           OPEN OUTPUT LOGCAMB.
+           OPEN OUTPUT EXCEPMNT.
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ACTUAL  FROM TIME.
+           IF NOT WS-FIN-ARCHIVO
+               PERFORM 8000-LEER-TRANSACCION THRU 8000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESO : APLICA LA TRANSACCION ACTUAL SEGUN SU TIPO.     *
+      *----------------------------------------------------------------*
+       2000-PROCESO.
+           EVALUATE REG-MANT-TIPO
+               WHEN "A"
+                   PERFORM 2100-PROCESA-ALTA   THRU 2100-EXIT
+               WHEN "C"
+                   PERFORM 2200-PROCESA-CAMBIO THRU 2200-EXIT
+               WHEN "D"
+                   PERFORM 2300-PROCESA-BAJA   THRU 2300-EXIT
+               WHEN OTHER
+                   DISPLAY "PROG0012 - TIPO DE TRANSACCION INVALIDO: "
+                           REG-MANT-TIPO
+                   MOVE "TIPO DE TRANSACCION INVALIDO"
+                                        TO WS-MOTIVO-RECHAZO
+                   PERFORM 9100-ESCRIBE-EXCEPCION THRU 9100-EXIT
+           END-EVALUATE.
+           PERFORM 8000-LEER-TRANSACCION THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2050-VALIDA-TRANSACCION : APLICA A LOS DATOS DE LA TRANSACCION *
+      *                           LAS MISMAS REGLAS DE RANGO DE        *
+      *                           SALARIO Y DE DEPARTAMENTO QUE        *
+      *                           PROG0011 LE APLICA AL MAESTRO, PARA  *
+      *                           QUE UN DATO FUERA DE RANGO NO PUEDA  *
+      *                           LLEGAR AL MAESTRO POR ESTA VIA.      *
+      *----------------------------------------------------------------*
+       2050-VALIDA-TRANSACCION.
+           MOVE "S"                TO WS-SW-TRANS-OK.
+           MOVE SPACES              TO WS-MOTIVO-RECHAZO.
+
+           IF REG-MANT-NUMERO NOT NUMERIC
+               OR REG-MANT-NUMERO = ZERO
+               MOVE "N"             TO WS-SW-TRANS-OK
+               MOVE "NUMERO DE EMPLEADO INVALIDO O EN CERO"
+                                    TO WS-MOTIVO-RECHAZO
+           END-IF.
+
+           IF WS-TRANS-ES-VALIDA
+               AND (REG-MANT-SALARIO NOT NUMERIC
+                   OR REG-MANT-SALARIO < WS-SALARIO-MINIMO
+                   OR REG-MANT-SALARIO > WS-SALARIO-MAXIMO)
+               MOVE "N"             TO WS-SW-TRANS-OK
+               MOVE "SALARIO FUERA DE RANGO PLAUSIBLE"
+                                    TO WS-MOTIVO-RECHAZO
+           END-IF.
+
+           IF WS-TRANS-ES-VALIDA
+               PERFORM 2060-VALIDA-DEPTO-MNT THRU 2060-EXIT
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2060-VALIDA-DEPTO-MNT : BUSCA REG-MANT-DEPTO EN LA TABLA DE    *
+      *                         DEPARTAMENTOS VALIDOS.                *
+      *----------------------------------------------------------------*
+       2060-VALIDA-DEPTO-MNT.
+           MOVE "N"                 TO WS-SW-TRANS-OK.
+           PERFORM 2070-BUSCA-DEPTO-MNT THRU 2070-EXIT
+               VARYING WS-IND-DEPTO FROM 1 BY 1
+               UNTIL WS-IND-DEPTO > 10
+                  OR WS-TRANS-ES-VALIDA.
+           IF NOT WS-TRANS-ES-VALIDA
+               MOVE "DEPARTAMENTO NO EXISTE EN LA TABLA VALIDA"
+                                    TO WS-MOTIVO-RECHAZO
+           END-IF.
+       2060-EXIT.
+           EXIT.
+
+       2070-BUSCA-DEPTO-MNT.
+           IF WS-DEPTO-VALIDO (WS-IND-DEPTO) = REG-MANT-DEPTO
+               MOVE "S"             TO WS-SW-TRANS-OK
+           END-IF.
+       2070-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2100-PROCESA-ALTA : AGREGA UN EMPLEADO NUEVO AL MAESTRO.       *
+      *----------------------------------------------------------------*
+       2100-PROCESA-ALTA.
+           MOVE REG-MANT-NUMERO  TO REG-NUMERO-EMP.
+           READ EMPLEADOS
+               KEY IS REG-NUMERO-EMP
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "N"         TO WS-SW-TRANS-OK
+                   MOVE "ALTA RECHAZADA, YA EXISTE EN EL MAESTRO"
+                                    TO WS-MOTIVO-RECHAZO
+           END-READ.
+           IF WS-TRANS-ES-VALIDA
+               PERFORM 2050-VALIDA-TRANSACCION THRU 2050-EXIT
+           END-IF.
+           IF WS-TRANS-ES-VALIDA
+               MOVE REG-MANT-NUMERO  TO REG-NUMERO-EMP
+               MOVE REG-MANT-NOMBRE  TO REG-NOMBRE-EMP
+               MOVE REG-MANT-STATUS  TO REG-STATUS-EMP
+               MOVE REG-MANT-DEPTO   TO REG-DEPTO-EMP
+               MOVE REG-MANT-PUESTO  TO REG-PUESTO-EMP
+               MOVE REG-MANT-SALARIO TO REG-SALARIO-EMP
+               MOVE REG-MANT-FECHA-ALTA
+                                     TO REG-FECHA-ALTA-EMP
+               WRITE REG-EMPLEADOS
+               ADD 1                 TO WS-ALTAS
+               MOVE SPACES           TO WS-IMAGEN-ANTES
+               MOVE REG-EMPLEADOS    TO WS-IMAGEN-DESPUES
+               PERFORM 9000-ESCRIBE-LOG THRU 9000-EXIT
+           ELSE
+               DISPLAY "PROG0012 - ALTA RECHAZADA: " REG-MANT-NUMERO
+                       " - " WS-MOTIVO-RECHAZO
+               PERFORM 9100-ESCRIBE-EXCEPCION THRU 9100-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2200-PROCESA-CAMBIO : CORRIGE LOS DATOS DE UN EMPLEADO         *
+      *                       EXISTENTE.                              *
+      *----------------------------------------------------------------*
+       2200-PROCESA-CAMBIO.
+           MOVE REG-MANT-NUMERO  TO REG-NUMERO-EMP.
+           READ EMPLEADOS
+               KEY IS REG-NUMERO-EMP
+               INVALID KEY
+                   MOVE "N"         TO WS-SW-TRANS-OK
+                   MOVE "CAMBIO RECHAZADO, NO EXISTE EN EL MAESTRO"
+                                    TO WS-MOTIVO-RECHAZO
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-TRANS-ES-VALIDA
+               PERFORM 2050-VALIDA-TRANSACCION THRU 2050-EXIT
+           END-IF.
+           IF WS-TRANS-ES-VALIDA
+               MOVE REG-EMPLEADOS    TO WS-IMAGEN-ANTES
+               MOVE REG-MANT-NOMBRE  TO REG-NOMBRE-EMP
+               MOVE REG-MANT-STATUS  TO REG-STATUS-EMP
+               MOVE REG-MANT-DEPTO   TO REG-DEPTO-EMP
+               MOVE REG-MANT-PUESTO  TO REG-PUESTO-EMP
+               MOVE REG-MANT-SALARIO TO REG-SALARIO-EMP
+               REWRITE REG-EMPLEADOS
+               ADD 1                 TO WS-CAMBIOS
+               MOVE REG-EMPLEADOS    TO WS-IMAGEN-DESPUES
+               PERFORM 9000-ESCRIBE-LOG THRU 9000-EXIT
+           ELSE
+               DISPLAY "PROG0012 - CAMBIO RECHAZADO: " REG-MANT-NUMERO
+                       " - " WS-MOTIVO-RECHAZO
+               PERFORM 9100-ESCRIBE-EXCEPCION THRU 9100-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2300-PROCESA-BAJA : DA DE BAJA LOGICA A UN EMPLEADO (LO MARCA  *
+      *                     INACTIVO SIN BORRAR EL REGISTRO).         *
+      *----------------------------------------------------------------*
+       2300-PROCESA-BAJA.
+           MOVE REG-MANT-NUMERO  TO REG-NUMERO-EMP.
+           READ EMPLEADOS
+               KEY IS REG-NUMERO-EMP
+               INVALID KEY
+                   MOVE "N"         TO WS-SW-TRANS-OK
+                   MOVE "BAJA RECHAZADA, NO EXISTE EN EL MAESTRO"
+                                    TO WS-MOTIVO-RECHAZO
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-TRANS-ES-VALIDA
+               MOVE REG-EMPLEADOS    TO WS-IMAGEN-ANTES
+               MOVE ZERO             TO REG-STATUS-EMP
+               REWRITE REG-EMPLEADOS
+               ADD 1                 TO WS-BAJAS
+               MOVE REG-EMPLEADOS    TO WS-IMAGEN-DESPUES
+               PERFORM 9000-ESCRIBE-LOG THRU 9000-EXIT
+           ELSE
+               DISPLAY "PROG0012 - BAJA RECHAZADA: " REG-MANT-NUMERO
+                       " - " WS-MOTIVO-RECHAZO
+               PERFORM 9100-ESCRIBE-EXCEPCION THRU 9100-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-TERMINO : IMPRIME CONTADORES DE CONTROL Y CIERRA ARCHIVOS.*
+      *----------------------------------------------------------------*
+       3000-TERMINO.
+           CLOSE EMPMANT.
+           CLOSE EMPLEADOS.
+           CLOSE LOGCAMB.
+           CLOSE EXCEPMNT.
+           DISPLAY "PROG0012 - TRANSACCIONES LEIDAS : "
+                   WS-TRANSACCIONES.
+           DISPLAY "PROG0012 - ALTAS APLICADAS       : " WS-ALTAS.
+           DISPLAY "PROG0012 - CAMBIOS APLICADOS      : " WS-CAMBIOS.
+           DISPLAY "PROG0012 - BAJAS APLICADAS        : " WS-BAJAS.
+           DISPLAY "PROG0012 - RECHAZADAS             : " WS-RECHAZADAS.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 8000-LEER-TRANSACCION : LEE LA SIGUIENTE TRANSACCION DE        *
+      *                         MANTENIMIENTO.                       *
+      *----------------------------------------------------------------*
+       8000-LEER-TRANSACCION.
+           MOVE "S" TO WS-SW-TRANS-OK.
+           READ EMPMANT
+               AT END
+                   SET WS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TRANSACCIONES
+           END-READ.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9000-ESCRIBE-LOG : ESCRIBE EL REGISTRO DE AUDITORIA CON LA     *
+      *                    IMAGEN ANTES/DESPUES DE LA ACTUALIZACION.  *
+      *----------------------------------------------------------------*
+       9000-ESCRIBE-LOG.
+           MOVE WS-FECHA-ACTUAL   TO LOG-FECHA.
+           MOVE WS-HORA-ACTUAL    TO LOG-HORA.
+           MOVE REG-MANT-TIPO     TO LOG-TIPO-OPER.
+           MOVE REG-MANT-NUMERO   TO LOG-NUMERO-EMP.
+           MOVE REG-MANT-USUARIO  TO LOG-USUARIO.
+           MOVE WS-IMAGEN-ANTES   TO LOG-ANTES.
+           MOVE WS-IMAGEN-DESPUES TO LOG-DESPUES.
+           WRITE REG-LOGCAMB.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9100-ESCRIBE-EXCEPCION : ESCRIBE EN EXCEPMNT LA TRANSACCION    *
+      *                          RECHAZADA JUNTO CON EL MOTIVO, EN     *
+      *                          LUGAR DE APLICARLA AL MAESTRO.       *
+      *----------------------------------------------------------------*
+       9100-ESCRIBE-EXCEPCION.
+           MOVE REG-MANT-TIPO     TO WS-EXCM-TIPO.
+           MOVE REG-MANT-NUMERO   TO WS-EXCM-NUMERO.
+           MOVE WS-MOTIVO-RECHAZO TO WS-EXCM-MOTIVO.
+           MOVE REG-EMPMANT       TO WS-EXCM-TRANS.
+           MOVE WS-REPORTE-EXCEPCION-MNT
+                                  TO REG-EXCEPMNT.
+           WRITE REG-EXCEPMNT.
+           ADD 1                  TO WS-RECHAZADAS.
+       9100-EXIT.
+           EXIT.
