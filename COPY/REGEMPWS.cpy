@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * REGEMPWS - DESGLOSE DEL REGISTRO DE EMPLEADOS (AREA DE WORKING-*
+      *            STORAGE). SE INCLUYE DENTRO DE UN GRUPO 05 LLAMADO  *
+      *            WS-REG-EMPLEADOS EN CADA PROGRAMA QUE LO NECESITE.  *
+      *----------------------------------------------------------------*
+           10 WS-NUMERO-EMP       PIC 9(05).
+           10 WS-NOMBRE-EMP       PIC X(30).
+           10 WS-STATUS-EMP       PIC 9(01).
+           10 WS-DEPTO-EMP        PIC 9(03).
+           10 WS-PUESTO-EMP       PIC 9(02).
+           10 WS-SALARIO-EMP      PIC 9(07)V99.
+           10 WS-FECHA-ALTA-EMP   PIC 9(08).
