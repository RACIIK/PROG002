@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------*
+      * VALIDEMP - LIMITES DE SALARIO Y TABLA DE DEPARTAMENTOS         *
+      *            VALIDOS, COMPARTIDOS POR LOS PROGRAMAS QUE          *
+      *            VALIDAN DATOS DE EMPLEADOS (PROG0011 CONTRA EL      *
+      *            MAESTRO, PROG0012 CONTRA LA TRANSACCION DE          *
+      *            MANTENIMIENTO) PARA QUE LOS LIMITES Y LA LISTA DE   *
+      *            DEPARTAMENTOS NO SE TENGAN QUE MANTENER EN MAS DE   *
+      *            UN LUGAR.                                           *
+      *----------------------------------------------------------------*
+      *    LIMITES PLAUSIBLES DE SALARIO (CON 2 DECIMALES IMPLICITOS). *
+       01  WS-LIMITES-SALARIO.
+           05 WS-SALARIO-MINIMO   PIC 9(07)V99 VALUE 500.00.
+           05 WS-SALARIO-MAXIMO   PIC 9(07)V99 VALUE 500000.00.
+
+      *    TABLA DE DEPARTAMENTOS VALIDOS. SE CARGA POR REDEFINES A    *
+      *    PARTIR DE UNA LISTA DE VALORES INICIALES.                  *
+       01  WS-TABLA-DEPTOS-INIC.
+           05 FILLER              PIC 9(03)    VALUE 100.
+           05 FILLER              PIC 9(03)    VALUE 110.
+           05 FILLER              PIC 9(03)    VALUE 120.
+           05 FILLER              PIC 9(03)    VALUE 130.
+           05 FILLER              PIC 9(03)    VALUE 200.
+           05 FILLER              PIC 9(03)    VALUE 210.
+           05 FILLER              PIC 9(03)    VALUE 300.
+           05 FILLER              PIC 9(03)    VALUE 310.
+           05 FILLER              PIC 9(03)    VALUE 400.
+           05 FILLER              PIC 9(03)    VALUE 500.
+
+       01  WS-TABLA-DEPTOS REDEFINES WS-TABLA-DEPTOS-INIC.
+           05 WS-DEPTO-VALIDO     PIC 9(03)    OCCURS 10 TIMES.
