@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * REGEMPFD - DESGLOSE DEL REGISTRO DE EMPLEADOS (NIVEL FD)       *
+      *            USADO POR LOS PROGRAMAS QUE ABREN EL ARCHIVO        *
+      *            EMPLEADOS PARA PODER REFERENCIAR LOS CAMPOS SIN     *
+      *            TRABAJAR CONTRA LA IMAGEN CRUDA DE 50 POSICIONES.   *
+      *----------------------------------------------------------------*
+       01  REG-EMPLEADOS-DET.
+           05 REG-NUMERO-EMP      PIC 9(05).
+           05 REG-NOMBRE-EMP      PIC X(30).
+           05 REG-STATUS-EMP      PIC 9(01).
+           05 REG-DEPTO-EMP       PIC 9(03).
+           05 REG-PUESTO-EMP      PIC 9(02).
+           05 REG-SALARIO-EMP     PIC 9(07)V99.
+           05 REG-FECHA-ALTA-EMP  PIC 9(08).
